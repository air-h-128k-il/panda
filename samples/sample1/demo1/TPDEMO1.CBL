@@ -33,7 +33,49 @@
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.
       *    CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  CONTACT-FILE    ASSIGN  TO  'CONTACTF'
+                   ORGANIZATION    IS  INDEXED
+                   ACCESS MODE     IS  SEQUENTIAL
+                   RECORD KEY      IS  CONTACT-ID
+                   FILE STATUS     IS  CONTACT-STATUS.
+           SELECT  OPTIONAL  AUDIT-FILE
+                               ASSIGN  TO  'AUDITLOG'
+                   ORGANIZATION    IS  LINE SEQUENTIAL
+                   FILE STATUS     IS  AUDIT-STATUS.
+           SELECT  OPTIONAL  TRACE-FILE
+                               ASSIGN  TO  'TRACELOG'
+                   ORGANIZATION    IS  LINE SEQUENTIAL
+                   FILE STATUS     IS  TRACE-STATUS.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  CONTACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTACT-RECORD.
+           02  CONTACT-ID          PIC X(06).
+           02  CONTACT-NAME        PIC X(20).
+           02  CONTACT-PHONE       PIC X(20).
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           02  AUDIT-TERMID        PIC X(08).
+           02  AUDIT-USERID        PIC X(08).
+           02  AUDIT-DATE          PIC X(08).
+           02  AUDIT-TIME          PIC X(08).
+           02  AUDIT-SEQ           PIC 9(09).
+           02  AUDIT-PICK-NAME     PIC X(40).
+           02  AUDIT-PICK-VALUE    PIC X(09).
+       FD  TRACE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRACE-RECORD.
+           02  TRACE-DATE          PIC X(08).
+           02  TRACE-TIME          PIC X(08).
+           02  TRACE-PROGRAM       PIC X(08).
+           02  TRACE-MCP-STATUS    PIC X(04).
+           02  TRACE-MCP-EVENT     PIC X(12).
+           02  TRACE-MCP-WINDOW    PIC X(08).
+           02  TRACE-MCP-WIDGET    PIC X(08).
        WORKING-STORAGE         SECTION.
        01  FLG.
            02  FLG-EOF     PIC 9.
@@ -41,6 +83,32 @@
            02  WRK-BUFF    PIC X(30).
        01  I           PIC S9(9)   BINARY.
        01  J           PIC S9(9)   BINARY.
+       01  CONTACT-STATUS         PIC X(02).
+       01  AUDIT-STATUS           PIC X(02).
+       01  TRACE-STATUS           PIC X(02).
+       01  CONTACT-MAX-ROWS       PIC S9(04)  BINARY  VALUE  20.
+       01  CLIST1-MAX-ROWS        PIC S9(04)  BINARY  VALUE  200.
+       01  CAL-VALID              PIC X(01).
+       01  CAL-MAXDAY             PIC 9(02).
+       01  CAL-QUOT                PIC 9(04).
+       01  CAL-REM4               PIC 9(04).
+       01  CAL-REM100             PIC 9(04).
+       01  CAL-REM400             PIC 9(04).
+       01  CAL-DAYS-IN-MONTH.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  28.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  30.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  30.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  30.
+           02  FILLER              PIC 9(02)   VALUE  31.
+           02  FILLER              PIC 9(02)   VALUE  30.
+           02  FILLER              PIC 9(02)   VALUE  31.
+       01  CAL-DAYS-TAB    REDEFINES  CAL-DAYS-IN-MONTH.
+           02  CAL-DAYS-OF-MONTH  PIC 9(02)   OCCURS  12  TIMES.
        COPY    ENUM-VALUE.
        COPY    DB-META.
        LINKAGE                 SECTION.
@@ -79,6 +147,8 @@
                PERFORM 250-CLICK-RIGHT
              WHEN     'PUTG'           ALSO   'OpenCalendar'
                PERFORM 260-OPEN-CALENDAR
+             WHEN     'PUTG'           ALSO   'SetDate'
+               PERFORM 265-SET-DATE
              WHEN     'PUTG'           ALSO   'Quit'
                PERFORM 270-QUIT
              WHEN      OTHER
@@ -95,6 +165,7 @@
                    OR  (  LNK-LINKTEXT  =  LOW-VALUE  )
                MOVE   '漢字を入れてみた'   TO  WN1-ENTRY1-VALUE
                MOVE    ZERO        TO  SPA-COUNT
+               MOVE    ZERO        TO  WN1-CLIST1-COUNT
              ELSE
                MOVE    LNK-LINKTEXT        TO  WN1-ENTRY1-VALUE
            END-IF.
@@ -103,6 +174,10 @@
            MOVE   'green'      TO  WN1-ENTRY1-STYLE.
            MOVE   'red'        TO  WN1-ENTRY2-STYLE.
            MOVE   'blue'       TO  WN1-ENTRY3-STYLE.
+      *
+           IF      LNK-RETURN-CODE  =  'OK'
+               MOVE    LNK-RETURN-STYLE    TO  WN1-ENTRY1-STYLE
+           END-IF.
       *
            MOVE    -1234       TO  WN1-ENTRY2-VALUE.
            MOVE   'おごちゃん' TO  WN1-COMBO1-ITEM(1).
@@ -150,23 +225,91 @@
       *
            MOVE   '名前'       TO  WN1-CLIST2-LABEL1.
            MOVE   '電話番号'   TO  WN1-CLIST2-LABEL2.
-           MOVE   'おごちゃん' TO  WN1-CLIST2-VALUE1(1).
-           MOVE   '070-6163-7932'
-                               TO  WN1-CLIST2-VALUE2(1).
-           MOVE    1           TO  WN1-CLIST2-COUNT.
-      *
-           MOVE   'item1'      TO  WN1-OPTION1-ITEM(1).
-           MOVE   'item2'      TO  WN1-OPTION1-ITEM(2).
-           MOVE   'item3'      TO  WN1-OPTION1-ITEM(3).
-           MOVE   'item4'      TO  WN1-OPTION1-ITEM(4).
-           MOVE    4           TO  WN1-OPTION1-COUNT.
-           MOVE    2           TO  WN1-OPTION1-SELECT.
+           MOVE    ZERO        TO  WN1-CLIST2-COUNT.
+           OPEN    INPUT   CONTACT-FILE.
+           IF      CONTACT-STATUS  =  '00'
+               MOVE    ZERO        TO  FLG-EOF
+               PERFORM UNTIL   (  FLG-EOF  =  1  )
+                       OR  (  WN1-CLIST2-COUNT  >=  CONTACT-MAX-ROWS  )
+                   READ    CONTACT-FILE
+                       AT  END
+                           MOVE    1           TO  FLG-EOF
+                       NOT AT END
+                           ADD     1           TO  WN1-CLIST2-COUNT
+                           MOVE    CONTACT-NAME
+                               TO  WN1-CLIST2-VALUE1(WN1-CLIST2-COUNT)
+                           MOVE    CONTACT-PHONE
+                               TO  WN1-CLIST2-VALUE2(WN1-CLIST2-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE   CONTACT-FILE
+           END-IF.
+      *
+           MOVE   'OPTION1'    TO  METADB-TABLE.
+           MOVE    SPACE       TO  METADB-KEY.
+           MOVE   'READ'       TO  METADB-FUNC.
+           CALL   'DBMETASUB'  USING   METADB.
+           MOVE    ZERO        TO  WN1-OPTION1-COUNT.
+           IF      METADB-OK
+               PERFORM VARYING I   FROM    1   BY  1
+                       UNTIL   (  I  >  METADB-COUNT  )
+                           OR  (  I  >  10  )
+                   MOVE    METADB-ITEM-TEXT(I)
+                       TO  WN1-OPTION1-ITEM(I)
+                   ADD     1   TO  WN1-OPTION1-COUNT
+               END-PERFORM
+           END-IF.
+           IF      WN1-OPTION1-COUNT  >  ZERO
+               MOVE    1           TO  WN1-OPTION1-SELECT
+             ELSE
+               MOVE    ZERO        TO  WN1-OPTION1-SELECT
+           END-IF.
       *
            MOVE    SPACE       TO  MCP-PUTTYPE.
            MOVE   'entry2'     TO  MCP-WIDGET.
            MOVE   'project1'   TO  MCP-WINDOW.
+      *
+           PERFORM 015-CHECK-DUPLICATES.
       *
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       015-CHECK-DUPLICATES    SECTION.
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   I  >=  WN1-LIST1-COUNT
+               COMPUTE J   =   I  +  1
+               PERFORM VARYING J   FROM    J       BY  1
+                       UNTIL   J  >  WN1-LIST1-COUNT
+                   IF          (  WN1-LIST1-ITEM(I)  NOT =  SPACE  )
+                           AND (  WN1-LIST1-ITEM(I)
+                                      =  WN1-LIST1-ITEM(J)  )
+                       DISPLAY 'WN1-LIST1 DUPLICATE [' WN1-LIST1-ITEM(I)
+                               '] AT ROW ' I ' AND ROW ' J
+                           UPON    CONSOLE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *
+           IF      WN1-CLIST1-LABEL1-VALUE  =  WN1-CLIST1-LABEL2-VALUE
+               DISPLAY 'WN1-CLIST1 DUPLICATE LABEL ['
+                       WN1-CLIST1-LABEL1-VALUE ']'
+                   UPON    CONSOLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL1-STYLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL2-STYLE
+           END-IF.
+           IF      WN1-CLIST1-LABEL1-VALUE  =  WN1-CLIST1-LABEL3-VALUE
+               DISPLAY 'WN1-CLIST1 DUPLICATE LABEL ['
+                       WN1-CLIST1-LABEL1-VALUE ']'
+                   UPON    CONSOLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL1-STYLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL3-STYLE
+           END-IF.
+           IF      WN1-CLIST1-LABEL2-VALUE  =  WN1-CLIST1-LABEL3-VALUE
+               DISPLAY 'WN1-CLIST1 DUPLICATE LABEL ['
+                       WN1-CLIST1-LABEL2-VALUE ']'
+                   UPON    CONSOLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL2-STYLE
+               MOVE   'orange'     TO  WN1-CLIST1-LABEL3-STYLE
+           END-IF.
       **************************************************************************
        210-OPEN-CALC           SECTION.
            MOVE   'NEW'        TO  MCP-PUTTYPE.
@@ -175,6 +318,8 @@
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        220-CLOSE-CALC          SECTION.
+           MOVE    WN2-CALC-RESULT     TO  WN1-ENTRY4-VALUE.
+      *
            MOVE   'CLOSE'      TO  MCP-PUTTYPE.
            MOVE   'project2'   TO  MCP-WINDOW.
       *
@@ -191,7 +336,8 @@
                DISPLAY 'WN1-ENTRY4-VALUE = ' "[" 
                        WN1-ENTRY4-VALUE "]"
       *    END-IF.
-           IF      WN1-TOGGLEBUTTON1  =  'T'
+           IF          WN1-TOGGLEBUTTON1  =  'T'
+                   AND (  SPA-COUNT  <  CLIST1-MAX-ROWS  )
                COMPUTE SPA-COUNT = SPA-COUNT + 1
                MOVE    WN1-ENTRY1-VALUE
                    TO  WN1-CLIST1-VALUE1(SPA-COUNT)
@@ -201,12 +347,13 @@
                    TO  WN1-CLIST1-VALUE3(SPA-COUNT)
                MOVE    SPA-COUNT   TO  WN1-CLIST1-COUNT
                MOVE   '選んだ'     TO  WN1-TOGGLEBUTTON1L
+               PERFORM 235-WRITE-AUDIT
              ELSE
                MOVE   '選んでない' TO  WN1-TOGGLEBUTTON1L
            END-IF.
       *
            PERFORM VARYING I   FROM    1   BY  1
-                   UNTIL   I  >  20
+                   UNTIL   I  >  WN1-CLIST1-COUNT
                IF      WN1-CLIST1-SELECT(I)  =  'T'
                    MOVE   'よい子'     TO  WN1-CLIST1-VALUE1(I)
                END-IF
@@ -258,7 +405,7 @@
            END-EVALUATE.
            MOVE    WRK-BUFF    TO  WN1-ENTRY3-VALUE.
            PERFORM VARYING I   FROM    1   BY  1
-                   UNTIL   (  I  >  20  )
+                   UNTIL   (  I  >  WN1-LIST1-COUNT  )
                IF      WN1-LIST1-SELECT(I)  =  'T'
                    MOVE   'よい子'     TO  WN1-LIST1-ITEM(I)
                    MOVE   'F'          TO  WN1-LIST1-SELECT(I)
@@ -270,6 +417,22 @@
            MOVE   'project1'   TO  MCP-WINDOW.
       *
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       235-WRITE-AUDIT          SECTION.
+           MOVE    SPA-TERMID          TO  AUDIT-TERMID.
+           MOVE    SPA-USERID          TO  AUDIT-USERID.
+           ACCEPT  AUDIT-DATE          FROM    DATE    YYYYMMDD.
+           ACCEPT  AUDIT-TIME          FROM    TIME.
+           MOVE    SPA-COUNT           TO  AUDIT-SEQ.
+           MOVE    WN1-ENTRY1-VALUE    TO  AUDIT-PICK-NAME.
+           MOVE    WN1-ENTRY2-VALUE-X  TO  AUDIT-PICK-VALUE.
+      *
+           OPEN    EXTEND  AUDIT-FILE.
+           IF      AUDIT-STATUS  =  '05'
+               OPEN    OUTPUT  AUDIT-FILE
+           END-IF.
+           WRITE   AUDIT-RECORD.
+           CLOSE   AUDIT-FILE.
       **************************************************************************
        240-CLICK-LEFT          SECTION.
            STRING
@@ -304,9 +467,58 @@
            MOVE   'project5'   TO  MCP-WINDOW.
       *
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       265-SET-DATE            SECTION.
+           MOVE   'T'          TO  CAL-VALID.
+           IF          (  WN5-CALENDAR-MONTH  <  1  )
+                   OR  (  WN5-CALENDAR-MONTH  >  12  )
+               MOVE   'F'          TO  CAL-VALID
+           END-IF.
+           IF      CAL-VALID  =  'T'
+               MOVE    CAL-DAYS-OF-MONTH(WN5-CALENDAR-MONTH)
+                   TO  CAL-MAXDAY
+               DIVIDE  WN5-CALENDAR-YEAR   BY    4
+                   GIVING  CAL-QUOT    REMAINDER   CAL-REM4
+               DIVIDE  WN5-CALENDAR-YEAR   BY  100
+                   GIVING  CAL-QUOT    REMAINDER   CAL-REM100
+               DIVIDE  WN5-CALENDAR-YEAR   BY  400
+                   GIVING  CAL-QUOT    REMAINDER   CAL-REM400
+               IF          (  WN5-CALENDAR-MONTH  =  2  )
+                       AND (  CAL-REM4  =  0  )
+                       AND (  (  CAL-REM100  NOT =  0  )
+                           OR (  CAL-REM400  =  0  )  )
+                   MOVE    29          TO  CAL-MAXDAY
+               END-IF
+               IF          (  WN5-CALENDAR-DAY  <  1  )
+                       OR  (  WN5-CALENDAR-DAY  >  CAL-MAXDAY  )
+                   MOVE   'F'          TO  CAL-VALID
+               END-IF
+           END-IF.
+      *
+           IF      CAL-VALID  =  'T'
+               MOVE    WN5-CALENDAR-DATE   TO  WN1-ENTRY5-VALUE
+               MOVE   'green'      TO  WN1-ENTRY5-STYLE
+               MOVE    SPACE       TO  MCP-PUTTYPE
+               MOVE   'project1'   TO  MCP-WINDOW
+             ELSE
+               MOVE   'red'        TO  WN5-CALENDAR-STYLE
+               MOVE   'CHANGE'     TO  MCP-PUTTYPE
+               MOVE   'project5'   TO  MCP-WINDOW
+           END-IF.
+      *
+           PERFORM 900-PUT-WINDOW.
       **************************************************************************
        270-QUIT                SECTION.
            MOVE   WN1-ENTRY1-VALUE TO  LNK-LINKTEXT.
+           MOVE   WN1-TOGGLEBUTTON1   TO  LNK-TOGGLE-STATE.
+           EVALUATE    TRUE
+             WHEN      WN1-RADIOLEFT   =  'T'
+               MOVE   'L'          TO  LNK-RADIO-STATE
+             WHEN      WN1-RADIORIGHT  =  'T'
+               MOVE   'R'          TO  LNK-RADIO-STATE
+             WHEN      OTHER
+               MOVE   'N'          TO  LNK-RADIO-STATE
+           END-EVALUATE.
       *
            MOVE   'CHANGE'     TO  MCP-PUTTYPE.
            MOVE   'project3'   TO  MCP-WINDOW.
@@ -314,6 +526,21 @@
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        290-OTHER               SECTION.
+           MOVE   'TPDEMO1'    TO  TRACE-PROGRAM.
+           MOVE    MCP-STATUS  TO  TRACE-MCP-STATUS.
+           MOVE    MCP-EVENT   TO  TRACE-MCP-EVENT.
+           MOVE    MCP-WINDOW  TO  TRACE-MCP-WINDOW.
+           MOVE    MCP-WIDGET  TO  TRACE-MCP-WIDGET.
+           ACCEPT  TRACE-DATE  FROM    DATE    YYYYMMDD.
+           ACCEPT  TRACE-TIME  FROM    TIME.
+      *
+           OPEN    EXTEND  TRACE-FILE.
+           IF      TRACE-STATUS  =  '05'
+               OPEN    OUTPUT  TRACE-FILE
+           END-IF.
+           WRITE   TRACE-RECORD.
+           CLOSE   TRACE-FILE.
+      *
       *    MOVE   'CURRENT'    TO  MCP-PUTTYPE.
            MOVE    SPACE       TO  MCP-PUTTYPE.
            MOVE   'project1'   TO  MCP-WINDOW.
