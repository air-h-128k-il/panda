@@ -0,0 +1,118 @@
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   コピー名        ：SCRAREA
+      *   内容            ：画面(ウィジェット)受渡し領域
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   00.11.17  ....    新規作成
+      ******************************************************************
+       01  SCRAREA.
+      *    ----  project1 (TPDEMO1の画面) -------------------------
+           02  WN1-NOTEBOOK1-PAGE      PIC S9(04)  BINARY.
+      *
+           02  WN1-ENTRY1-VALUE        PIC X(40).
+           02  WN1-ENTRY1-STYLE        PIC X(08).
+           02  WN1-ENTRY1-STATE        PIC X(01).
+      *
+           02  WN1-ENTRY2-VALUE        PIC S9(09).
+           02  WN1-ENTRY2-VALUE-X      REDEFINES
+               WN1-ENTRY2-VALUE        PIC X(09).
+           02  WN1-ENTRY2-STYLE        PIC X(08).
+      *
+           02  WN1-ENTRY3-VALUE        PIC X(40).
+           02  WN1-ENTRY3-STYLE        PIC X(08).
+      *
+           02  WN1-ENTRY4-VALUE        PIC S9(09).
+      *
+           02  WN1-ENTRY5-VALUE        PIC 9(08).
+           02  WN1-ENTRY5-STYLE        PIC X(08).
+      *
+           02  WN1-COMBO1-ITEM         OCCURS  10  TIMES
+                                       PIC X(20).
+           02  WN1-COMBO1-STYLE        PIC X(08).
+           02  WN1-COMBO1-COUNT        PIC S9(04)  BINARY.
+      *
+           02  WN1-LIST1-ITEM          OCCURS  200 TIMES
+                                       PIC X(20).
+           02  WN1-LIST1-SELECT        OCCURS  200 TIMES
+                                       PIC X(01).
+           02  WN1-LIST1-COUNT         PIC S9(04)  BINARY.
+           02  WN1-LIST1-FROM          PIC S9(04)  BINARY.
+      *
+           02  WN1-CLIST1-LABEL1-VALUE PIC X(20).
+           02  WN1-CLIST1-LABEL1-STYLE PIC X(08).
+           02  WN1-CLIST1-LABEL2-VALUE PIC X(20).
+           02  WN1-CLIST1-LABEL2-STYLE PIC X(08).
+           02  WN1-CLIST1-LABEL3-VALUE PIC X(20).
+           02  WN1-CLIST1-LABEL3-STYLE PIC X(08).
+           02  WN1-CLIST1-FROM         PIC S9(04)  BINARY.
+           02  WN1-CLIST1-VALUE1       OCCURS  200 TIMES
+                                       PIC X(20).
+           02  WN1-CLIST1-VALUE2       OCCURS  200 TIMES
+                                       PIC X(20).
+           02  WN1-CLIST1-VALUE3       OCCURS  200 TIMES
+                                       PIC X(20).
+           02  WN1-CLIST1-SELECT       OCCURS  200 TIMES
+                                       PIC X(01).
+           02  WN1-CLIST1-COUNT        PIC S9(04)  BINARY.
+      *
+           02  WN1-TOGGLEBUTTON1       PIC X(01).
+           02  WN1-TOGGLEBUTTON1L      PIC X(20).
+           02  WN1-TOGGLEBUTTON1S      PIC X(08).
+      *
+           02  WN1-CHECKLEFT           PIC X(01).
+           02  WN1-CHECKRIGHT          PIC X(01).
+           02  WN1-CHECKNONE           PIC X(01).
+      *
+           02  WN1-RADIOLEFT           PIC X(01).
+           02  WN1-RADIORIGHT          PIC X(01).
+           02  WN1-RADIONONE           PIC X(01).
+      *
+           02  WN1-TEXT1-VALUE         PIC X(40).
+      *
+           02  WN1-CLIST2-LABEL1       PIC X(20).
+           02  WN1-CLIST2-LABEL2       PIC X(20).
+           02  WN1-CLIST2-VALUE1       OCCURS  20  TIMES
+                                       PIC X(20).
+           02  WN1-CLIST2-VALUE2       OCCURS  20  TIMES
+                                       PIC X(20).
+           02  WN1-CLIST2-COUNT        PIC S9(04)  BINARY.
+      *
+           02  WN1-OPTION1-ITEM        OCCURS  10  TIMES
+                                       PIC X(20).
+           02  WN1-OPTION1-COUNT       PIC S9(04)  BINARY.
+           02  WN1-OPTION1-SELECT      PIC S9(04)  BINARY.
+      *    ----  project2 (電卓ポップアップ) -----------------------
+           02  WN2-CALC-RESULT         PIC S9(09).
+      *    ----  project5 (カレンダーポップアップ) -----------------
+           02  WN5-CALENDAR-DATE       PIC 9(08).
+           02  WN5-CALENDAR-DATE-R     REDEFINES
+               WN5-CALENDAR-DATE.
+               03  WN5-CALENDAR-YEAR       PIC 9(04).
+               03  WN5-CALENDAR-MONTH      PIC 9(02).
+               03  WN5-CALENDAR-DAY        PIC 9(02).
+           02  WN5-CALENDAR-STYLE      PIC X(08).
+      *    ----  project3 (TPDEMO2の画面) -------------------------
+           02  WN3-TEXT1.
+               03  WN3-TEXT1-VALUE     PIC X(40).
+               03  WN3-TEXT1-STYLE     PIC X(08).
