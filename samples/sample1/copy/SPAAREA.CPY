@@ -0,0 +1,32 @@
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   コピー名        ：SPAAREA
+      *   内容            ：端末セション単位に持ち回す保域(SPA)
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   00.11.17  ....    新規作成
+      ******************************************************************
+       01  SPAAREA.
+           02  SPA-TERMID          PIC X(08).
+           02  SPA-USERID          PIC X(08).
+           02  SPA-COUNT           PIC S9(9)   BINARY.
