@@ -0,0 +1,41 @@
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   コピー名        ：DB-META
+      *   内容            ：画面定義／コード参照テーブルのメタ情報
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   00.11.17  ....    新規作成
+      ******************************************************************
+       01  METADB.
+           02  METADB-FUNC         PIC X(08).
+               88  METADB-FUNC-READ        VALUE 'READ'.
+               88  METADB-FUNC-READ-NEXT   VALUE 'READNEXT'.
+           02  METADB-TABLE        PIC X(08).
+           02  METADB-KEY          PIC X(10).
+           02  METADB-STATUS       PIC X(02).
+               88  METADB-OK               VALUE '00'.
+               88  METADB-NOTFOUND         VALUE '01'.
+           02  METADB-COUNT        PIC S9(4)   BINARY.
+           02  METADB-ITEM         OCCURS  50  TIMES.
+               03  METADB-ITEM-CODE    PIC X(10).
+               03  METADB-ITEM-TEXT    PIC X(20).
