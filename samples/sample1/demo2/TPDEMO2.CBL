@@ -33,13 +33,32 @@
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.
            CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  OPTIONAL  TRACE-FILE
+                               ASSIGN  TO  'TRACELOG'
+                   ORGANIZATION    IS  LINE SEQUENTIAL
+                   FILE STATUS     IS  TRACE-STATUS.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  TRACE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRACE-RECORD.
+           02  TRACE-DATE          PIC X(08).
+           02  TRACE-TIME          PIC X(08).
+           02  TRACE-PROGRAM       PIC X(08).
+           02  TRACE-MCP-STATUS    PIC X(04).
+           02  TRACE-MCP-EVENT     PIC X(12).
+           02  TRACE-MCP-WINDOW    PIC X(08).
+           02  TRACE-MCP-WIDGET    PIC X(08).
        WORKING-STORAGE         SECTION.
        01  FLG.
            02  FLG-EOF     PIC 9.
        01  WRK.
            02  WRK-BUFF    PIC X(30).
+           02  WRK-TEXT1   PIC X(40).
        01  I           PIC S9(9)   BINARY.
+       01  TRACE-STATUS        PIC X(02).
        COPY    ENUM-VALUE.
        COPY    DB-META.
        LINKAGE                 SECTION.
@@ -77,6 +96,21 @@
            END-IF.
       *
            MOVE   'blue'       TO  WN3-TEXT1-STYLE.
+           EVALUATE    TRUE
+             WHEN      LNK-RADIO-LEFT
+               MOVE   'green'      TO  WN3-TEXT1-STYLE
+             WHEN      LNK-RADIO-RIGHT
+               MOVE   'red'        TO  WN3-TEXT1-STYLE
+             WHEN      OTHER
+               CONTINUE
+           END-EVALUATE.
+      *
+           IF      LNK-TOGGLE-ON
+               MOVE    WN3-TEXT1-VALUE     TO  WRK-TEXT1
+               STRING  WRK-TEXT1   DELIMITED BY SPACE
+                       ' [ON]'     DELIMITED BY SIZE
+                   INTO    WN3-TEXT1-VALUE
+           END-IF.
       *
            MOVE    SPACE       TO  MCP-PUTTYPE.
            MOVE   'project3'   TO  MCP-WINDOW.
@@ -87,6 +121,8 @@
            DISPLAY   '[' WN3-TEXT1 ']'
                UPON    CONSOLE.
            MOVE   WN3-TEXT1-VALUE  TO  LNK-LINKTEXT.
+           MOVE   WN3-TEXT1-STYLE  TO  LNK-RETURN-STYLE.
+           MOVE   'OK'             TO  LNK-RETURN-CODE.
       *
            MOVE   'CHANGE'     TO  MCP-PUTTYPE.
            MOVE   'project1'   TO  MCP-WINDOW.
@@ -94,6 +130,21 @@
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        290-OTHER               SECTION.
+           MOVE   'TPDEMO2'    TO  TRACE-PROGRAM.
+           MOVE    MCP-STATUS  TO  TRACE-MCP-STATUS.
+           MOVE    MCP-EVENT   TO  TRACE-MCP-EVENT.
+           MOVE    MCP-WINDOW  TO  TRACE-MCP-WINDOW.
+           MOVE    MCP-WIDGET  TO  TRACE-MCP-WIDGET.
+           ACCEPT  TRACE-DATE  FROM    DATE    YYYYMMDD.
+           ACCEPT  TRACE-TIME  FROM    TIME.
+      *
+           OPEN    EXTEND  TRACE-FILE.
+           IF      TRACE-STATUS  =  '05'
+               OPEN    OUTPUT  TRACE-FILE
+           END-IF.
+           WRITE   TRACE-RECORD.
+           CLOSE   TRACE-FILE.
+      *
            MOVE   'CURRENT'    TO  MCP-PUTTYPE.
            MOVE   'project3'   TO  MCP-WINDOW.
       *
