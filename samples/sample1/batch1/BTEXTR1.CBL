@@ -0,0 +1,227 @@
+000010 IDENTIFICATION      DIVISION.
+000020 PROGRAM-ID.     BTEXTR1.
+000030 AUTHOR.         システム運用管理室.
+000040 INSTALLATION.   JMA NetLab.
+000050 DATE-WRITTEN.   2002-03-04.
+000060 DATE-COMPILED.  2002-03-04.
+000070******************************************************************
+000080* PANDA -- a simple transaction monitor
+000090*
+000100* Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+000110*
+000120* This module is part of PANDA.
+000130*
+000140*     PANDA is distributed in the hope that it will be useful, but
+000150* WITHOUT ANY WARRANTY.  No author or distributor accepts
+000160* responsibility to anyone for the consequences of using it or for
+000170* whether it serves any particular purpose or works at all, unless
+000180* he says so in writing.
+000190* Refer to the GNU General Public License for full details.
+000200*
+000210*     Everyone is granted permission to copy, modify and
+000220* redistribute PANDA, but only under the conditions described in
+000230* the GNU General Public License.  A copy of this license is
+000240* supposed to have been given to you along with PANDA so you can
+000250* know your rights and responsibilities.  It should be in a file
+000260* named COPYING.  Among other things, the copyright notice and
+000270* this notice must be preserved on all copies.
+000280******************************************************************
+000290*   システム名      ：PANDA TPモニタ
+000300*   サブシステム名  ：デモ
+000310*   コンポーネント名：選択確定ピック日次抽出バッチ
+000320*   管理者          ：ogochan@NetLab.jp
+000330*
+000340*   このバッチは TPDEMO1 の 230-PUT-DATA が AUDITLOG に書き出す
+000350*   確定ピックの監査証跡を読み、当日分の抽出ファイルを作成する。
+000360*   大量データの途中で異常終了しても再起動できるよう、処理済み
+000370*   件数をチェックポイントファイルに記録しながら進める。
+000380*
+000390*   日付      作業者  記述
+000400*   02.03.04  ....    新規作成
+000410******************************************************************
+000420 ENVIRONMENT         DIVISION.
+000430 CONFIGURATION           SECTION.
+000440 SOURCE-COMPUTER.    PANDA-SERVER.
+000450 OBJECT-COMPUTER.    PANDA-SERVER.
+000460 INPUT-OUTPUT            SECTION.
+000470 FILE-CONTROL.
+000480     SELECT  AUDIT-FILE      ASSIGN  TO  'AUDITLOG'
+000490             ORGANIZATION    IS  LINE SEQUENTIAL
+000500             FILE STATUS     IS  WK-AUDIT-STATUS.
+000510     SELECT  OPTIONAL  EXTRACT-FILE
+000511                         ASSIGN  TO  'PICKEXTR'
+000520             ORGANIZATION    IS  LINE SEQUENTIAL
+000530             FILE STATUS     IS  WK-EXTRACT-STATUS.
+000540     SELECT  OPTIONAL  CHECKPOINT-FILE
+000550                         ASSIGN  TO  'PICKCKPT'
+000560             ORGANIZATION    IS  LINE SEQUENTIAL
+000570             FILE STATUS     IS  WK-CKPT-STATUS.
+000580 DATA                DIVISION.
+000590 FILE                SECTION.
+000600 FD  AUDIT-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  AUDIT-RECORD.
+000630     05  AUDIT-TERMID        PIC X(08).
+000640     05  AUDIT-USERID        PIC X(08).
+000650     05  AUDIT-DATE          PIC X(08).
+000660     05  AUDIT-TIME          PIC X(08).
+000670     05  AUDIT-SEQ           PIC 9(09).
+000680     05  AUDIT-PICK-NAME     PIC X(40).
+000690     05  AUDIT-PICK-VALUE    PIC X(09).
+000700 FD  EXTRACT-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720 01  EXTRACT-RECORD.
+000730     05  EXTRACT-TERMID      PIC X(08).
+000740     05  EXTRACT-USERID      PIC X(08).
+000750     05  EXTRACT-DATE        PIC X(08).
+000760     05  EXTRACT-TIME        PIC X(08).
+000770     05  EXTRACT-SEQ         PIC 9(09).
+000780     05  EXTRACT-PICK-NAME   PIC X(40).
+000790     05  EXTRACT-PICK-VALUE  PIC X(09).
+000800 FD  CHECKPOINT-FILE
+000810     LABEL RECORDS ARE STANDARD.
+000820 01  CHECKPOINT-RECORD.
+000830     05  CKPT-REC-COUNT      PIC 9(09).
+000840 WORKING-STORAGE         SECTION.
+000850 01  WK-SWITCHES.
+000860     05  WK-AUDIT-EOF-SW     PIC X(01)   VALUE  'N'.
+000870         88  WK-AUDIT-EOF            VALUE  'Y'.
+000880     05  WK-CKPT-FOUND-SW    PIC X(01)   VALUE  'N'.
+000890         88  WK-CKPT-FOUND           VALUE  'Y'.
+000900 01  WK-FILE-STATUSES.
+000910     05  WK-AUDIT-STATUS     PIC X(02).
+000920         88  WK-AUDIT-OK             VALUE  '00'.
+000930         88  WK-AUDIT-EOF-ST         VALUE  '10'.
+000940     05  WK-EXTRACT-STATUS   PIC X(02).
+000950         88  WK-EXTRACT-OK           VALUE  '00'.
+000960         88  WK-EXTRACT-NOFILE       VALUE  '05'.
+000970     05  WK-CKPT-STATUS      PIC X(02).
+000980         88  WK-CKPT-OK              VALUE  '00'.
+000990         88  WK-CKPT-NOFILE          VALUE  '05'.
+001000 01  WK-COUNTERS                         COMP.
+001010     05  WK-READ-COUNT       PIC 9(09)   VALUE  ZERO.
+001020     05  WK-EXTRACT-COUNT    PIC 9(09)   VALUE  ZERO.
+001030     05  WK-RESUME-COUNT     PIC 9(09)   VALUE  ZERO.
+001040     05  WK-CHECKPOINT-EVERY PIC 9(04)   VALUE  0050.
+001050     05  WK-SINCE-CHECKPOINT PIC 9(04)   VALUE  ZERO.
+001060 PROCEDURE           DIVISION.
+001070 0000-MAINLINE           SECTION.
+001080     PERFORM 1000-INITIALIZE        THRU    1000-INITIALIZE-EXIT.
+001090     PERFORM 2000-PROCESS-AUDIT
+001100             THRU    2000-PROCESS-AUDIT-EXIT
+001101             UNTIL   WK-AUDIT-EOF.
+001110     PERFORM 3000-TERMINATE         THRU    3000-TERMINATE-EXIT.
+001120     STOP    RUN.
+001130******************************************************************
+001140*    1000-INITIALIZE
+001150*    監査ログ・抽出ファイルをオープンし、前回のチェックポイント
+001160*    があれば読み込んで処理済み件数を復元する。
+001170******************************************************************
+001180 1000-INITIALIZE         SECTION.
+001190     DISPLAY '*** BTEXTR1 START' UPON CONSOLE.
+001200     OPEN    INPUT    AUDIT-FILE.
+001210     IF      NOT WK-AUDIT-OK
+001220         DISPLAY 'AUDIT-FILE OPEN ERROR ' WK-AUDIT-STATUS
+001230             UPON    CONSOLE
+001231         MOVE    'Y'         TO  WK-AUDIT-EOF-SW
+001240         GO  TO  1000-INITIALIZE-EXIT
+001250     END-IF.
+001260*
+001270     PERFORM 1100-READ-CHECKPOINT
+001271             THRU    1100-READ-CHECKPOINT-EXIT.
+001280*
+001290     IF      WK-RESUME-COUNT  >  ZERO
+001300         OPEN    EXTEND  EXTRACT-FILE
+001310         IF      WK-EXTRACT-NOFILE
+001320             OPEN    OUTPUT  EXTRACT-FILE
+001330         END-IF
+001340       ELSE
+001350         OPEN    OUTPUT  EXTRACT-FILE
+001360     END-IF.
+001370     IF      NOT WK-EXTRACT-OK
+001380         DISPLAY 'EXTRACT-FILE OPEN ERROR ' WK-EXTRACT-STATUS
+001390             UPON    CONSOLE
+001400     END-IF.
+001410 1000-INITIALIZE-EXIT.
+001420     EXIT.
+001430******************************************************************
+001440*    1100-READ-CHECKPOINT
+001450******************************************************************
+001460 1100-READ-CHECKPOINT    SECTION.
+001470     MOVE    ZERO        TO  WK-RESUME-COUNT.
+001480     OPEN    INPUT    CHECKPOINT-FILE.
+001490     IF      WK-CKPT-OK
+001500         READ    CHECKPOINT-FILE
+001510             AT  END
+001520                 CONTINUE
+001530             NOT AT END
+001540                 MOVE    CKPT-REC-COUNT  TO  WK-RESUME-COUNT
+001550         END-READ
+001560         CLOSE   CHECKPOINT-FILE
+001570     END-IF.
+001580     IF      WK-RESUME-COUNT  >  ZERO
+001590         DISPLAY 'RESUMING AFTER ' WK-RESUME-COUNT ' RECORDS'
+001600             UPON    CONSOLE
+001610     END-IF.
+001620 1100-READ-CHECKPOINT-EXIT.
+001630     EXIT.
+001640******************************************************************
+001650*    2000-PROCESS-AUDIT
+001660*    監査ログを１件読み、チェックポイント以前の分は読み飛ばし、
+001670*    以降の分だけ抽出ファイルへ書き出す。
+001680******************************************************************
+001690 2000-PROCESS-AUDIT      SECTION.
+001700     READ    AUDIT-FILE
+001710         AT  END
+001720             MOVE   'Y'          TO  WK-AUDIT-EOF-SW
+001730             GO  TO  2000-PROCESS-AUDIT-EXIT
+001740     END-READ.
+001750     ADD     1           TO  WK-READ-COUNT.
+001760     IF      WK-READ-COUNT  <=  WK-RESUME-COUNT
+001770         GO  TO  2000-PROCESS-AUDIT-EXIT
+001780     END-IF.
+001790*
+001800     MOVE    AUDIT-TERMID        TO  EXTRACT-TERMID.
+001810     MOVE    AUDIT-USERID        TO  EXTRACT-USERID.
+001820     MOVE    AUDIT-DATE          TO  EXTRACT-DATE.
+001830     MOVE    AUDIT-TIME          TO  EXTRACT-TIME.
+001840     MOVE    AUDIT-SEQ           TO  EXTRACT-SEQ.
+001850     MOVE    AUDIT-PICK-NAME     TO  EXTRACT-PICK-NAME.
+001860     MOVE    AUDIT-PICK-VALUE    TO  EXTRACT-PICK-VALUE.
+001870     WRITE   EXTRACT-RECORD.
+001880     ADD     1           TO  WK-EXTRACT-COUNT.
+001890     ADD     1           TO  WK-SINCE-CHECKPOINT.
+001900*
+001910     IF      WK-SINCE-CHECKPOINT  >=  WK-CHECKPOINT-EVERY
+001920         PERFORM 2100-WRITE-CHECKPOINT
+001930                 THRU    2100-WRITE-CHECKPOINT-EXIT
+001940         MOVE    ZERO        TO  WK-SINCE-CHECKPOINT
+001950     END-IF.
+001960 2000-PROCESS-AUDIT-EXIT.
+001970     EXIT.
+001980******************************************************************
+001990*    2100-WRITE-CHECKPOINT
+001991*    ここまでの処理済み件数をチェックポイントファイルへ書き
+001992*    直す。途中で打ち切られても、この件数から再開できる。
+001993******************************************************************
+002000 2100-WRITE-CHECKPOINT   SECTION.
+002010     OPEN    OUTPUT  CHECKPOINT-FILE.
+002020     MOVE    WK-READ-COUNT       TO  CKPT-REC-COUNT.
+002030     WRITE   CHECKPOINT-RECORD.
+002040     CLOSE   CHECKPOINT-FILE.
+002050 2100-WRITE-CHECKPOINT-EXIT.
+002060     EXIT.
+002070******************************************************************
+002080*    3000-TERMINATE
+002090*    最終チェックポイントを記録し、ファイルをクローズする。
+002100******************************************************************
+002110 3000-TERMINATE          SECTION.
+002120     PERFORM 2100-WRITE-CHECKPOINT
+002130             THRU    2100-WRITE-CHECKPOINT-EXIT.
+002140     CLOSE   AUDIT-FILE.
+002150     CLOSE   EXTRACT-FILE.
+002160     DISPLAY '*** BTEXTR1 END   READ=' WK-READ-COUNT
+002170             ' EXTRACTED=' WK-EXTRACT-COUNT
+002180         UPON    CONSOLE.
+002190 3000-TERMINATE-EXIT.
+002200     EXIT.
